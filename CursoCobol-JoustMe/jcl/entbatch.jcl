@@ -0,0 +1,13 @@
+//ENTBATCH JOB (ACCT),'CARGA NOMBRES',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CARGA BATCH DE NOMBRES - EJECUTA ENTRADA-BATCH SIN OPERADOR
+//* CONTRA UN ARCHIVO DE TRANSACCIONES DE ENTRADA DE UN DIA.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ENTRADA-BATCH
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NOMTRAN  DD DSN=PROD.NOMBRES.TRANS,DISP=SHR
+//NOMMSTR  DD DSN=PROD.NOMBRES.MASTER,DISP=SHR
+//NOMEXTR  DD DSN=PROD.NOMBRES.EXTRACTO,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
