@@ -0,0 +1,294 @@
+000010* Carga batch de nombres (variante sin ACCEPT de terminal)
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. ENTRADA-BATCH.
+000040 AUTHOR. J. PINEDA.
+000050 INSTALLATION. TALLER COBOL.
+000060 DATE-WRITTEN. 2026-08-03.
+000070 DATE-COMPILED.
+
+000080*-----------------------------------------------------------
+000090* HISTORIAL DE MODIFICACIONES
+000100*-----------------------------------------------------------
+000110* 2026-08-03 JP  Version original: lee NOMBRE-TRANS y actualiza
+000120*                el maestro NOMBRE-MASTER sin intervencion de
+000130*                operador, para correrse como paso de un JCL.
+000140* 2026-08-05 JP  El registro del maestro ahora viene del copy
+000150*                NOMBRE (fecha, hora y terminal de captura) en
+000160*                vez del campo suelto que traia el programa.
+000170* 2026-08-08 JP  Se agrega checkpoint/restart: NOMBRE-CHKPT graba
+000180*                cada 100 transacciones el ultimo registro leido,
+000190*                para que un reinicio no vuelva a contar desde
+000200*                el principio del archivo de transacciones.
+000201* 2026-08-09 JP  Se agrega archivo de interfaz NOMBRE-EXTR, de
+000202*                ancho fijo, con las capturas exitosas para que
+000203*                los sistemas de bajada las recojan sin volver a
+000204*                teclearlas.
+
+000210 ENVIRONMENT DIVISION.
+
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240         SELECT NOMBRE-TRANS ASSIGN TO "NOMTRAN"
+000250                ORGANIZATION IS SEQUENTIAL
+000260                FILE STATUS IS WS-STAT-TRANS.
+000270         SELECT NOMBRE-MASTER ASSIGN TO "NOMMSTR"
+000280                ORGANIZATION IS INDEXED
+000290                ACCESS MODE IS DYNAMIC
+000300                RECORD KEY IS NOM-NOMBRE
+000310                FILE STATUS IS WS-STAT-MASTER.
+000320         SELECT NOMBRE-CHKPT ASSIGN TO "NOMCKPT"
+000330                ORGANIZATION IS SEQUENTIAL
+000340                FILE STATUS IS WS-STAT-CHKPT.
+000341         SELECT NOMBRE-EXTR ASSIGN TO "NOMEXTR"
+000342                ORGANIZATION IS SEQUENTIAL
+000343                FILE STATUS IS WS-STAT-EXTR.
+
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370*-----------------------------------------------------------
+000380* NOMBRE-TRANS - Archivo de transacciones de entrada (batch)
+000390*-----------------------------------------------------------
+000400 FD  NOMBRE-TRANS
+000410             LABEL RECORDS ARE STANDARD
+000420             RECORD CONTAINS 30 CHARACTERS.
+000430 01  NOMBRE-TRANS-REC             PIC X(30).
+
+000440*-----------------------------------------------------------
+000450* NOMBRE-MASTER - Maestro de nombres capturados (KSDS)
+000460*-----------------------------------------------------------
+000470 FD  NOMBRE-MASTER
+000480             LABEL RECORDS ARE STANDARD.
+000490 COPY "copybooks/nombre.cpy".
+
+000500*-----------------------------------------------------------
+000510* NOMBRE-CHKPT - Checkpoint de reinicio de la carga batch
+000520*-----------------------------------------------------------
+000530 FD  NOMBRE-CHKPT
+000540             LABEL RECORDS ARE STANDARD
+000550             RECORD CONTAINS 7 CHARACTERS.
+000560 01  NOMBRE-CHKPT-REC                PIC 9(07).
+
+000561*-----------------------------------------------------------
+000562* NOMBRE-EXTR - Interfaz de ancho fijo para sistemas de bajada
+000563*-----------------------------------------------------------
+000564 FD  NOMBRE-EXTR
+000565             LABEL RECORDS ARE STANDARD.
+000566 COPY "copybooks/extracto.cpy".
+
+000570 WORKING-STORAGE SECTION.
+000580*-----------------------------------------------------------
+000590* CAMPOS DE TRABAJO
+000600*-----------------------------------------------------------
+000610 77  WKS-NOMBRE                  PIC X(30).
+000620 77  WS-STAT-TRANS               PIC X(02) VALUE SPACES.
+000630         88  TRANS-OK                        VALUE "00".
+000640         88  TRANS-EOF                       VALUE "10".
+000650 77  WS-STAT-MASTER              PIC X(02) VALUE SPACES.
+000660         88  MASTER-OK                       VALUE "00".
+000670         88  MASTER-NO-EXISTE-ARCHIVO        VALUE "35".
+000680         88  MASTER-LLAVE-DUPLICADA          VALUE "22".
+000690 77  WS-FIN-TRANS                PIC X(01) VALUE "N".
+000700         88  FIN-TRANS                       VALUE "S".
+000710 77  WS-NOMBRE-VALIDO             PIC X(01) VALUE "N".
+000720         88  NOMBRE-ES-VALIDO                VALUE "S".
+000730         88  NOMBRE-NO-VALIDO                VALUE "N".
+000740 77  WS-SUB                       PIC 9(02) COMP.
+000750 77  WS-CARACTER                  PIC X(01).
+000760 77  WS-CONTADOR-LEIDOS           PIC 9(07) COMP VALUE ZERO.
+000770 77  WS-CONTADOR-GRABADOS         PIC 9(07) COMP VALUE ZERO.
+000780 77  WS-CONTADOR-RECHAZADOS       PIC 9(07) COMP VALUE ZERO.
+000790 77  WS-STAT-CHKPT                PIC X(02) VALUE SPACES.
+000800 77  WS-CONTADOR-CHECKPOINT       PIC 9(07) COMP VALUE ZERO.
+000810 77  WS-INTERVALO-CHECKPOINT      PIC 9(05) COMP VALUE 100.
+000820 77  WS-SUB-SALTO                 PIC 9(07) COMP.
+000830 77  WS-COCIENTE-CHECKPOINT       PIC 9(07) COMP.
+000840 77  WS-RESIDUO-CHECKPOINT        PIC 9(05) COMP.
+000841 77  WS-STAT-EXTR                PIC X(02) VALUE SPACES.
+
+000850 PROCEDURE DIVISION.
+000860*=============================================================
+000870* 0000-MAINLINE - CONTROL PRINCIPAL DEL PROGRAMA
+000880*=============================================================
+000890 0000-MAINLINE.
+000900         PERFORM 1000-INICIAR THRU 1000-EXIT.
+000910         PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+000920                UNTIL FIN-TRANS.
+000930         PERFORM 9999-TERMINAR THRU 9999-EXIT.
+000940         STOP RUN.
+
+000950*-------------------------------------------------------------
+000960* 1000-INICIAR - ABRE ARCHIVOS Y HACE LA LECTURA DE ARRANQUE
+000970*-------------------------------------------------------------
+000980 1000-INICIAR.
+000990         DISPLAY "ENTRADA-BATCH: inicio de carga de nombres".
+001000         OPEN INPUT NOMBRE-TRANS.
+001010         OPEN I-O NOMBRE-MASTER.
+001020         IF MASTER-NO-EXISTE-ARCHIVO
+001030                OPEN OUTPUT NOMBRE-MASTER
+001040                CLOSE NOMBRE-MASTER
+001050                OPEN I-O NOMBRE-MASTER
+001060         END-IF.
+001070         PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT.
+001071         PERFORM 1200-ABRIR-EXTRACTO THRU 1200-EXIT.
+001080         IF WS-CONTADOR-CHECKPOINT GREATER THAN ZERO
+001090                DISPLAY "Reanudando tras el registro "
+001100                       WS-CONTADOR-CHECKPOINT
+001110                MOVE WS-CONTADOR-CHECKPOINT TO WS-CONTADOR-LEIDOS
+001120                PERFORM 2010-LEER-TRANSACCION THRU 2010-EXIT
+001130                       VARYING WS-SUB-SALTO FROM 1 BY 1
+001140                       UNTIL WS-SUB-SALTO > WS-CONTADOR-CHECKPOINT
+001150                              OR FIN-TRANS
+001160         END-IF.
+001170         PERFORM 2010-LEER-TRANSACCION THRU 2010-EXIT.
+001180 1000-EXIT.
+001190         EXIT.
+
+001200*-------------------------------------------------------------
+001210* 1100-LEER-CHECKPOINT - RECUPERA EL ULTIMO PUNTO DE REINICIO
+001220*-------------------------------------------------------------
+001230 1100-LEER-CHECKPOINT.
+001240         MOVE ZERO TO WS-CONTADOR-CHECKPOINT.
+001250         OPEN INPUT NOMBRE-CHKPT.
+001260         IF WS-STAT-CHKPT = "00"
+001270                READ NOMBRE-CHKPT NEXT RECORD
+001280                       AT END CONTINUE
+001290                END-READ
+001300                IF WS-STAT-CHKPT = "00"
+001310                       MOVE NOMBRE-CHKPT-REC
+001320                              TO WS-CONTADOR-CHECKPOINT
+001330                END-IF
+001340                CLOSE NOMBRE-CHKPT
+001350         END-IF.
+001360 1100-EXIT.
+001370         EXIT.
+
+001371*-------------------------------------------------------------
+001372* 1200-ABRIR-EXTRACTO - ABRE LA INTERFAZ EN MODO EXTEND
+001373*-------------------------------------------------------------
+001374 1200-ABRIR-EXTRACTO.
+001375         OPEN EXTEND NOMBRE-EXTR.
+001376         IF WS-STAT-EXTR = "35"
+001377                OPEN OUTPUT NOMBRE-EXTR
+001378                CLOSE NOMBRE-EXTR
+001379                OPEN EXTEND NOMBRE-EXTR
+001380         END-IF.
+001381 1200-EXIT.
+001382         EXIT.
+
+001380*-------------------------------------------------------------
+001390* 2000-PROCESAR-TRANSACCION - VALIDA Y GRABA UNA TRANSACCION
+001400*-------------------------------------------------------------
+001410 2000-PROCESAR-TRANSACCION.
+001420         ADD 1 TO WS-CONTADOR-LEIDOS.
+001430         MOVE NOMBRE-TRANS-REC TO WKS-NOMBRE.
+001440         PERFORM 2100-VALIDAR-NOMBRE THRU 2100-EXIT.
+001450         IF NOMBRE-ES-VALIDO
+001460                PERFORM 3000-GRABAR-MAESTRO THRU 3000-EXIT
+001470         ELSE
+001480                ADD 1 TO WS-CONTADOR-RECHAZADOS
+001490                DISPLAY "RECHAZADO: " WKS-NOMBRE
+001500         END-IF.
+001510         DIVIDE WS-CONTADOR-LEIDOS BY WS-INTERVALO-CHECKPOINT
+001520                GIVING WS-COCIENTE-CHECKPOINT
+001530                REMAINDER WS-RESIDUO-CHECKPOINT.
+001540         IF WS-RESIDUO-CHECKPOINT = ZERO
+001550                PERFORM 7000-ESCRIBIR-CHECKPOINT THRU 7000-EXIT
+001560         END-IF.
+001570         PERFORM 2010-LEER-TRANSACCION THRU 2010-EXIT.
+001580 2000-EXIT.
+001590         EXIT.
+
+001600*-------------------------------------------------------------
+001610* 7000-ESCRIBIR-CHECKPOINT - GRABA EL ULTIMO REGISTRO PROCESADO
+001620*-------------------------------------------------------------
+001630 7000-ESCRIBIR-CHECKPOINT.
+001640         OPEN OUTPUT NOMBRE-CHKPT.
+001650         MOVE WS-CONTADOR-LEIDOS TO NOMBRE-CHKPT-REC.
+001660         WRITE NOMBRE-CHKPT-REC.
+001670         CLOSE NOMBRE-CHKPT.
+001680 7000-EXIT.
+001690         EXIT.
+
+001700*-------------------------------------------------------------
+001710* 2010-LEER-TRANSACCION - LEE LA SIGUIENTE TRANSACCION
+001720*-------------------------------------------------------------
+001730 2010-LEER-TRANSACCION.
+001740         READ NOMBRE-TRANS
+001750                AT END SET FIN-TRANS TO TRUE
+001760         END-READ.
+001770 2010-EXIT.
+001780         EXIT.
+
+001790*-------------------------------------------------------------
+001800* 2100-VALIDAR-NOMBRE - RECHAZA BLANCOS Y CARACTERES INVALIDOS
+001810*-------------------------------------------------------------
+001820 2100-VALIDAR-NOMBRE.
+001830         SET NOMBRE-ES-VALIDO TO TRUE.
+001840         IF WKS-NOMBRE = SPACES
+001850                SET NOMBRE-NO-VALIDO TO TRUE
+001860         ELSE
+001870                MOVE 1 TO WS-SUB
+001880                PERFORM 2110-REVISAR-CARACTER THRU 2110-EXIT
+001890                       VARYING WS-SUB FROM 1 BY 1
+001900                       UNTIL WS-SUB > 30 OR NOMBRE-NO-VALIDO
+001910         END-IF.
+001920 2100-EXIT.
+001930         EXIT.
+
+001940*-------------------------------------------------------------
+001950* 2110-REVISAR-CARACTER - VALIDA UNA POSICION DEL NOMBRE
+001960*-------------------------------------------------------------
+001970 2110-REVISAR-CARACTER.
+001980         MOVE WKS-NOMBRE(WS-SUB:1) TO WS-CARACTER.
+001990         IF WS-CARACTER NOT = SPACE
+002000                AND WS-CARACTER IS NOT ALPHABETIC
+002010                   SET NOMBRE-NO-VALIDO TO TRUE
+002020         END-IF.
+002030 2110-EXIT.
+002040         EXIT.
+
+002050*-------------------------------------------------------------
+002060* 3000-GRABAR-MAESTRO - AGREGA EL NOMBRE AL ARCHIVO MAESTRO
+002070*-------------------------------------------------------------
+002080 3000-GRABAR-MAESTRO.
+002090         MOVE WKS-NOMBRE TO NOM-NOMBRE.
+002100         ACCEPT NOM-FECHA-CAPTURA FROM DATE YYYYMMDD.
+002110         ACCEPT NOM-HORA-CAPTURA FROM TIME.
+002120         MOVE "BATCH   " TO NOM-TERMINAL-ORIGEN.
+002130         WRITE NOMBRE-RECORD
+002140                INVALID KEY
+002150                       DISPLAY "DUPLICADO: " WKS-NOMBRE
+002160                NOT INVALID KEY
+002170                       ADD 1 TO WS-CONTADOR-GRABADOS
+002171                       PERFORM 4100-GRABAR-EXTRACTO THRU 4100-EXIT
+002180         END-WRITE.
+002190 3000-EXIT.
+002200         EXIT.
+
+002201*-------------------------------------------------------------
+002202* 4100-GRABAR-EXTRACTO - AGREGA EL NOMBRE A LA INTERFAZ DE SALIDA
+002203*-------------------------------------------------------------
+002204 4100-GRABAR-EXTRACTO.
+002205         MOVE NOM-NOMBRE TO EXT-NOMBRE.
+002206         MOVE NOM-FECHA-CAPTURA TO EXT-FECHA-CAPTURA.
+002207         MOVE NOM-HORA-CAPTURA TO EXT-HORA-CAPTURA.
+002208         WRITE EXTRACTO-RECORD.
+002209 4100-EXIT.
+002210         EXIT.
+
+002210*-------------------------------------------------------------
+002220* 9999-TERMINAR - CIERRA ARCHIVOS Y DESPLIEGA TOTALES DE CORRIDA
+002230*-------------------------------------------------------------
+002240 9999-TERMINAR.
+002250         MOVE ZERO TO NOMBRE-CHKPT-REC.
+002260         OPEN OUTPUT NOMBRE-CHKPT.
+002270         WRITE NOMBRE-CHKPT-REC.
+002280         CLOSE NOMBRE-CHKPT.
+002290         CLOSE NOMBRE-TRANS.
+002300         CLOSE NOMBRE-MASTER.
+002301         CLOSE NOMBRE-EXTR.
+002310         DISPLAY "Leidos    : " WS-CONTADOR-LEIDOS.
+002320         DISPLAY "Grabados  : " WS-CONTADOR-GRABADOS.
+002330         DISPLAY "Rechazados: " WS-CONTADOR-RECHAZADOS.
+002340 9999-EXIT.
+002350         EXIT.
