@@ -0,0 +1,18 @@
+000010*-----------------------------------------------------------
+000020* EXTRACTO.CPY
+000030* Layout de interfaz de ancho fijo para el archivo de salida
+000040* NOMBRE-EXTR, que otros sistemas recogen para no volver a
+000050* teclear los nombres ya capturados aqui. Registro de 56
+000060* posiciones:
+000070*   01-30  Nombre capturado
+000080*   31-38  Fecha de captura (AAAAMMDD)
+000090*   39-46  Hora de captura (HHMMSSCC)
+000100*   47-56  Reservado para uso futuro
+000110*-----------------------------------------------------------
+000120* 2026-08-09 JP  Version original.
+
+000130 01  EXTRACTO-RECORD.
+000140         05  EXT-NOMBRE                  PIC X(30).
+000150         05  EXT-FECHA-CAPTURA           PIC 9(08).
+000160         05  EXT-HORA-CAPTURA            PIC 9(08).
+000170         05  FILLER                      PIC X(10) VALUE SPACES.
