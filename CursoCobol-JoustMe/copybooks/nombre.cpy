@@ -0,0 +1,15 @@
+000010*-----------------------------------------------------------
+000020* NOMBRE.CPY
+000030* Layout comun del registro de nombres capturados. Usado por
+000040* ENTRADA-SALIDA, ENTRADA-BATCH, LISTADO-NOMBRES y cualquier
+000050* otro programa de mantenimiento que necesite leer o escribir
+000060* el maestro de nombres, para que todos compartan una sola
+000070* definicion del registro.
+000080*-----------------------------------------------------------
+000090* 2026-08-05 JP  Version original.
+
+000100 01  NOMBRE-RECORD.
+000110         05  NOM-NOMBRE                  PIC X(30).
+000120         05  NOM-FECHA-CAPTURA           PIC 9(08).
+000130         05  NOM-HORA-CAPTURA            PIC 9(08).
+000140         05  NOM-TERMINAL-ORIGEN         PIC X(08).
