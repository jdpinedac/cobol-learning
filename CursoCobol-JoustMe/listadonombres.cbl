@@ -0,0 +1,188 @@
+000010* Listado impreso (registro) de nombres capturados
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. LISTADO-NOMBRES.
+000040 AUTHOR. J. PINEDA.
+000050 INSTALLATION. TALLER COBOL.
+000060 DATE-WRITTEN. 2026-08-04.
+000070 DATE-COMPILED.
+
+000080*-----------------------------------------------------------
+000090* HISTORIAL DE MODIFICACIONES
+000100*-----------------------------------------------------------
+000110* 2026-08-04 JP  Version original: lee NOMBRE-MASTER y produce
+000120*                un listado paginado como evidencia de lo
+000130*                capturado en el dia para el jefe de turno.
+000140* 2026-08-05 JP  El registro del maestro ahora viene del copy
+000150*                NOMBRE en vez de definirse localmente.
+
+000160 ENVIRONMENT DIVISION.
+
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190         SELECT NOMBRE-MASTER ASSIGN TO "NOMMSTR"
+000200                ORGANIZATION IS INDEXED
+000210                ACCESS MODE IS SEQUENTIAL
+000220                RECORD KEY IS NOM-NOMBRE
+000230                FILE STATUS IS WS-STAT-MASTER.
+000240         SELECT NOMBRE-RPT ASSIGN TO "NOMRPT"
+000250                ORGANIZATION IS SEQUENTIAL
+000260                FILE STATUS IS WS-STAT-RPT.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290*-----------------------------------------------------------
+000300* NOMBRE-MASTER - Maestro de nombres capturados (KSDS)
+000310*-----------------------------------------------------------
+000320 FD  NOMBRE-MASTER
+000330             LABEL RECORDS ARE STANDARD.
+000340 COPY "copybooks/nombre.cpy".
+
+000350*-----------------------------------------------------------
+000360* NOMBRE-RPT - Listado impreso de salida
+000370*-----------------------------------------------------------
+000380 FD  NOMBRE-RPT
+000390             LABEL RECORDS ARE STANDARD
+000400             RECORD CONTAINS 80 CHARACTERS.
+000410 01  NOMBRE-RPT-REC                   PIC X(80).
+
+000420 WORKING-STORAGE SECTION.
+000430*-----------------------------------------------------------
+000440* LINEAS DE REPORTE
+000450*-----------------------------------------------------------
+000460 01  WS-ENCABEZADO-1.
+000470         05  FILLER                  PIC X(01) VALUE SPACE.
+000480         05  FILLER                  PIC X(20)
+000490                    VALUE "LISTADO DE NOMBRES".
+000500         05  FILLER                  PIC X(08) VALUE "FECHA: ".
+000510         05  ENC1-FECHA              PIC 9(08).
+000520         05  FILLER                  PIC X(06) VALUE SPACES.
+000530         05  FILLER                  PIC X(08) VALUE "PAGINA: ".
+000540         05  ENC1-PAGINA             PIC ZZ9.
+000550 01  WS-ENCABEZADO-2.
+000560         05  FILLER                  PIC X(01) VALUE SPACE.
+000570         05  FILLER                  PIC X(06) VALUE "LINEA ".
+000580         05  FILLER                  PIC X(04) VALUE SPACES.
+000590         05  FILLER                  PIC X(30) VALUE "NOMBRE".
+000600 01  WS-DETALLE.
+000610         05  FILLER                  PIC X(01) VALUE SPACE.
+000620         05  DET-LINEA               PIC ZZZZ9.
+000630         05  FILLER                  PIC X(05) VALUE SPACES.
+000640         05  DET-NOMBRE              PIC X(30).
+000650 01  WS-TOTAL.
+000660         05  FILLER                  PIC X(01) VALUE SPACE.
+000670         05  FILLER                  PIC X(20)
+000680                    VALUE "TOTAL DE REGISTROS: ".
+000690         05  TOT-CONTADOR            PIC ZZZ,ZZ9.
+
+000700*-----------------------------------------------------------
+000710* CAMPOS DE TRABAJO
+000720*-----------------------------------------------------------
+000730 77  WS-STAT-MASTER              PIC X(02) VALUE SPACES.
+000740         88  MASTER-OK                       VALUE "00".
+000750         88  MASTER-EOF                      VALUE "10".
+000760 77  WS-STAT-RPT                 PIC X(02) VALUE SPACES.
+000770 77  WS-FIN-MAESTRO              PIC X(01) VALUE "N".
+000780         88  FIN-MAESTRO                     VALUE "S".
+000790 77  WS-FECHA-CORRIDA            PIC 9(08).
+000800 77  WS-NUM-PAGINA               PIC 9(03) COMP VALUE 1.
+000810 77  WS-NUM-LINEA                PIC 9(05) COMP VALUE ZERO.
+000820 77  WS-LINEAS-EN-PAGINA         PIC 9(02) COMP VALUE ZERO.
+000830 77  WS-MAX-LINEAS-PAGINA        PIC 9(02) COMP VALUE 20.
+000840 77  WS-CONTADOR-REGISTROS       PIC 9(07) COMP VALUE ZERO.
+
+000850 PROCEDURE DIVISION.
+000860*=============================================================
+000870* 0000-MAINLINE - CONTROL PRINCIPAL DEL PROGRAMA
+000880*=============================================================
+000890 0000-MAINLINE.
+000900         PERFORM 1000-INICIAR THRU 1000-EXIT.
+000910         PERFORM 3000-PROCESAR-REGISTRO THRU 3000-EXIT
+000920                UNTIL FIN-MAESTRO.
+000930         PERFORM 8000-IMPRIMIR-TOTAL THRU 8000-EXIT.
+000940         PERFORM 9999-TERMINAR THRU 9999-EXIT.
+000950         STOP RUN.
+
+000960*-------------------------------------------------------------
+000970* 1000-INICIAR - ABRE ARCHIVOS E IMPRIME EL PRIMER ENCABEZADO
+000980*-------------------------------------------------------------
+000990 1000-INICIAR.
+001000         DISPLAY "LISTADO-NOMBRES: inicio del listado".
+001010         ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+001020         OPEN INPUT NOMBRE-MASTER.
+001030         OPEN OUTPUT NOMBRE-RPT.
+001040         IF NOT MASTER-OK
+001050                DISPLAY "AVISO: no existe el maestro de nombres"
+001060                SET FIN-MAESTRO TO TRUE
+001070         ELSE
+001080                PERFORM 2100-ESCRIBIR-ENCABEZADO THRU 2100-EXIT
+001090                PERFORM 2000-LEER-MAESTRO THRU 2000-EXIT
+001100         END-IF.
+001110 1000-EXIT.
+001120         EXIT.
+
+001130*-------------------------------------------------------------
+001140* 2000-LEER-MAESTRO - LEE EL SIGUIENTE REGISTRO DEL MAESTRO
+001150*-------------------------------------------------------------
+001160 2000-LEER-MAESTRO.
+001170         READ NOMBRE-MASTER NEXT RECORD
+001180                AT END SET FIN-MAESTRO TO TRUE
+001190         END-READ.
+001200 2000-EXIT.
+001210         EXIT.
+
+001220*-------------------------------------------------------------
+001230* 2100-ESCRIBIR-ENCABEZADO - IMPRIME LOS ENCABEZADOS DE PAGINA
+001240*-------------------------------------------------------------
+001250 2100-ESCRIBIR-ENCABEZADO.
+001260         MOVE WS-FECHA-CORRIDA TO ENC1-FECHA.
+001270         MOVE WS-NUM-PAGINA TO ENC1-PAGINA.
+001280         WRITE NOMBRE-RPT-REC FROM WS-ENCABEZADO-1.
+001290         WRITE NOMBRE-RPT-REC FROM WS-ENCABEZADO-2.
+001300         MOVE ZERO TO WS-LINEAS-EN-PAGINA.
+001310 2100-EXIT.
+001320         EXIT.
+
+001330*-------------------------------------------------------------
+001340* 2200-SALTO-PAGINA - AVANZA DE PAGINA Y REPITE ENCABEZADOS
+001350*-------------------------------------------------------------
+001360 2200-SALTO-PAGINA.
+001370         ADD 1 TO WS-NUM-PAGINA.
+001380         PERFORM 2100-ESCRIBIR-ENCABEZADO THRU 2100-EXIT.
+001390 2200-EXIT.
+001400         EXIT.
+
+001410*-------------------------------------------------------------
+001420* 3000-PROCESAR-REGISTRO - IMPRIME UNA LINEA DEL LISTADO
+001430*-------------------------------------------------------------
+001440 3000-PROCESAR-REGISTRO.
+001450         IF WS-LINEAS-EN-PAGINA NOT LESS THAN WS-MAX-LINEAS-PAGINA
+001460                PERFORM 2200-SALTO-PAGINA THRU 2200-EXIT
+001470         END-IF.
+001480         ADD 1 TO WS-CONTADOR-REGISTROS.
+001490         ADD 1 TO WS-NUM-LINEA.
+001500         ADD 1 TO WS-LINEAS-EN-PAGINA.
+001510         MOVE WS-NUM-LINEA TO DET-LINEA.
+001520         MOVE NOM-NOMBRE TO DET-NOMBRE.
+001530         WRITE NOMBRE-RPT-REC FROM WS-DETALLE.
+001540         PERFORM 2000-LEER-MAESTRO THRU 2000-EXIT.
+001550 3000-EXIT.
+001560         EXIT.
+
+001570*-------------------------------------------------------------
+001580* 8000-IMPRIMIR-TOTAL - IMPRIME EL TOTAL DE REGISTROS LISTADOS
+001590*-------------------------------------------------------------
+001600 8000-IMPRIMIR-TOTAL.
+001610         MOVE WS-CONTADOR-REGISTROS TO TOT-CONTADOR.
+001620         WRITE NOMBRE-RPT-REC FROM WS-TOTAL.
+001630 8000-EXIT.
+001640         EXIT.
+
+001650*-------------------------------------------------------------
+001660* 9999-TERMINAR - CIERRA ARCHIVOS Y TERMINA EL PROGRAMA
+001670*-------------------------------------------------------------
+001680 9999-TERMINAR.
+001690         CLOSE NOMBRE-MASTER.
+001700         CLOSE NOMBRE-RPT.
+001710         DISPLAY "LISTADO-NOMBRES: fin del listado".
+001720 9999-EXIT.
+001730         EXIT.
