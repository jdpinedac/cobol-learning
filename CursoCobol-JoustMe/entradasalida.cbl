@@ -1,17 +1,374 @@
-000001* Ejemplo I/O
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ENTRADA-SALIDA.
-       
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WKS-NOMBRE   PICTURE A(30).
-
-       PROCEDURE DIVISION.
-              DISPLAY "Bienvenid@ al programa".
-	      DISPLAY "Captura tu nombre: ".
-	      ACCEPT WKS-NOMBRE.
-	      DISPLAY "Tu nombre es " WKS-NOMBRE.
-	      STOP "Pausa".
-       STOP RUN.
\ No newline at end of file
+000010* Ejemplo I/O
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. ENTRADA-SALIDA.
+000040 AUTHOR. J. PINEDA.
+000050 INSTALLATION. TALLER COBOL.
+000060 DATE-WRITTEN. 2026-07-30.
+000070 DATE-COMPILED.
+
+000080*-----------------------------------------------------------
+000090* HISTORIAL DE MODIFICACIONES
+000100*-----------------------------------------------------------
+000110* 2026-07-30 JP  Version original: captura y despliega nombre.
+000120* 2026-08-01 JP  Se agrega archivo maestro indexado NOMBRE-MASTER
+000130*                para conservar los nombres capturados.
+000140* 2026-08-02 JP  Se agregan validaciones de campo sobre el nombre
+000150*                capturado (blancos y caracteres no validos).
+000160* 2026-08-05 JP  El registro del maestro ahora viene del copy
+000170*                NOMBRE (fecha, hora y terminal de captura) en
+000180*                vez del campo suelto que traia el programa.
+000190* 2026-08-06 JP  Se agrega bitacora de auditoria NOMBRE-AUDIT con
+000200*                numero de corrida (NOMBRE-AUDCTL) para dejar
+000210*                constancia de cada captura exitosa.
+000211* 2026-08-09 JP  Se agrega archivo de interfaz NOMBRE-EXTR, de
+000212*                ancho fijo, con las capturas exitosas para que
+000213*                los sistemas de bajada las recojan sin volver a
+000214*                teclearlas.
+000215* 2026-08-09 JP  Antes de grabar se busca el nombre en el maestro;
+000216*                si ya existe se le pregunta al operador si desea
+000217*                mantener el registro existente, fusionarlo (le
+000218*                actualiza fecha y hora) u omitir esta captura.
+
+000220 ENVIRONMENT DIVISION.
+
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250         SELECT NOMBRE-MASTER ASSIGN TO "NOMMSTR"
+000260                ORGANIZATION IS INDEXED
+000270                ACCESS MODE IS DYNAMIC
+000280                RECORD KEY IS NOM-NOMBRE
+000290                FILE STATUS IS WS-STAT-MASTER.
+000300         SELECT NOMBRE-AUDIT ASSIGN TO "NOMAUDIT"
+000310                ORGANIZATION IS SEQUENTIAL
+000320                FILE STATUS IS WS-STAT-AUDIT.
+000330         SELECT NOMBRE-AUDCTL ASSIGN TO "NOMAUDCT"
+000340                ORGANIZATION IS SEQUENTIAL
+000350                FILE STATUS IS WS-STAT-AUDCTL.
+000351         SELECT NOMBRE-EXTR ASSIGN TO "NOMEXTR"
+000352                ORGANIZATION IS SEQUENTIAL
+000353                FILE STATUS IS WS-STAT-EXTR.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380*-----------------------------------------------------------
+000390* NOMBRE-MASTER - Maestro de nombres capturados (KSDS)
+000400*-----------------------------------------------------------
+000410 FD  NOMBRE-MASTER
+000420             LABEL RECORDS ARE STANDARD.
+000430 COPY "copybooks/nombre.cpy".
+
+000440*-----------------------------------------------------------
+000450* NOMBRE-AUDIT - Bitacora de auditoria de capturas exitosas
+000460*-----------------------------------------------------------
+000470 FD  NOMBRE-AUDIT
+000480             LABEL RECORDS ARE STANDARD
+000490             RECORD CONTAINS 64 CHARACTERS.
+000500 01  NOMBRE-AUDIT-REC.
+000510         05  AUD-RUN-SEQ                 PIC 9(06).
+000520         05  FILLER                      PIC X(01).
+000530         05  AUD-FECHA                   PIC 9(08).
+000540         05  FILLER                      PIC X(01).
+000550         05  AUD-HORA                    PIC 9(08).
+000560         05  FILLER                      PIC X(01).
+000570         05  AUD-NOMBRE                  PIC X(30).
+000580         05  FILLER                      PIC X(01).
+000590         05  AUD-TERMINAL                PIC X(08).
+
+000600*-----------------------------------------------------------
+000610* NOMBRE-AUDCTL - Control del numero de corrida de auditoria
+000620*-----------------------------------------------------------
+000630 FD  NOMBRE-AUDCTL
+000640             LABEL RECORDS ARE STANDARD
+000650             RECORD CONTAINS 6 CHARACTERS.
+000660 01  NOMBRE-AUDCTL-REC               PIC 9(06).
+
+000661*-----------------------------------------------------------
+000662* NOMBRE-EXTR - Interfaz de ancho fijo para sistemas de bajada
+000663*-----------------------------------------------------------
+000664 FD  NOMBRE-EXTR
+000665             LABEL RECORDS ARE STANDARD.
+000666 COPY "copybooks/extracto.cpy".
+
+000670 WORKING-STORAGE SECTION.
+000680*-----------------------------------------------------------
+000690* CAMPOS DE TRABAJO
+000700*-----------------------------------------------------------
+000710 77  WKS-NOMBRE                  PIC X(30).
+000720 77  WS-STAT-MASTER              PIC X(02) VALUE SPACES.
+000730         88  MASTER-OK                       VALUE "00".
+000740         88  MASTER-NO-EXISTE-ARCHIVO        VALUE "35".
+000750         88  MASTER-LLAVE-DUPLICADA          VALUE "22".
+000760 77  WS-NOMBRE-VALIDO             PIC X(01) VALUE "N".
+000770         88  NOMBRE-ES-VALIDO                VALUE "S".
+000780         88  NOMBRE-NO-VALIDO                VALUE "N".
+000790 77  WS-SUB                       PIC 9(02) COMP.
+000800 77  WS-CARACTER                  PIC X(01).
+000810 77  WS-STAT-AUDIT               PIC X(02) VALUE SPACES.
+000820 77  WS-STAT-AUDCTL              PIC X(02) VALUE SPACES.
+000830 77  WS-RUN-SEQ                  PIC 9(06) COMP VALUE ZERO.
+000831 77  WS-STAT-EXTR                PIC X(02) VALUE SPACES.
+000832 77  WS-DUPLICADO                PIC X(01) VALUE "N".
+000833         88  HAY-DUPLICADO                   VALUE "S".
+000834         88  NO-HAY-DUPLICADO                VALUE "N".
+000835 77  WS-DECISION-DUPLICADO       PIC X(01) VALUE SPACES.
+000836         88  DUPLICADO-MANTENER              VALUE "M".
+000837         88  DUPLICADO-FUSIONAR              VALUE "F".
+000838         88  DUPLICADO-OMITIR                VALUE "O".
+000839 77  WS-PROCEDE-GRABAR           PIC X(01) VALUE "S".
+000840         88  PROCEDE-GRABAR                  VALUE "S".
+000841         88  NO-PROCEDE-GRABAR               VALUE "N".
+
+000840 PROCEDURE DIVISION.
+000850*=============================================================
+000860* 0000-MAINLINE - CONTROL PRINCIPAL DEL PROGRAMA
+000870*=============================================================
+000880 0000-MAINLINE.
+000890         PERFORM 1000-INICIAR THRU 1000-EXIT.
+000900         PERFORM 2000-CAPTURAR-NOMBRE THRU 2000-EXIT
+000910                UNTIL NOMBRE-ES-VALIDO.
+000920         PERFORM 3000-GRABAR-MAESTRO THRU 3000-EXIT.
+000930         PERFORM 9999-TERMINAR THRU 9999-EXIT.
+000940         STOP RUN.
+
+000950*-------------------------------------------------------------
+000960* 1000-INICIAR - ABRE EL MAESTRO, CREANDOLO SI NO EXISTE
+000970*-------------------------------------------------------------
+000980 1000-INICIAR.
+000990         DISPLAY "Bienvenid@ al programa".
+001000         OPEN I-O NOMBRE-MASTER.
+001010         IF MASTER-NO-EXISTE-ARCHIVO
+001020                OPEN OUTPUT NOMBRE-MASTER
+001030                CLOSE NOMBRE-MASTER
+001040                OPEN I-O NOMBRE-MASTER
+001050         END-IF.
+001060         PERFORM 1050-OBTENER-SECUENCIA THRU 1050-EXIT.
+001070         PERFORM 1060-ABRIR-AUDITORIA THRU 1060-EXIT.
+001071         PERFORM 1070-ABRIR-EXTRACTO THRU 1070-EXIT.
+001080 1000-EXIT.
+001090         EXIT.
+
+001100*-------------------------------------------------------------
+001110* 1050-OBTENER-SECUENCIA - LLEVA EL CONSECUTIVO DE CORRIDAS
+001120*-------------------------------------------------------------
+001130 1050-OBTENER-SECUENCIA.
+001140         OPEN I-O NOMBRE-AUDCTL.
+001150         IF WS-STAT-AUDCTL = "35"
+001160                OPEN OUTPUT NOMBRE-AUDCTL
+001170                MOVE ZERO TO NOMBRE-AUDCTL-REC
+001180                WRITE NOMBRE-AUDCTL-REC
+001190                CLOSE NOMBRE-AUDCTL
+001200                OPEN I-O NOMBRE-AUDCTL
+001210         END-IF.
+001220         READ NOMBRE-AUDCTL NEXT RECORD.
+001230         ADD 1 TO NOMBRE-AUDCTL-REC.
+001240         MOVE NOMBRE-AUDCTL-REC TO WS-RUN-SEQ.
+001250         REWRITE NOMBRE-AUDCTL-REC.
+001260         CLOSE NOMBRE-AUDCTL.
+001270 1050-EXIT.
+001280         EXIT.
+
+001290*-------------------------------------------------------------
+001300* 1060-ABRIR-AUDITORIA - ABRE LA BITACORA EN MODO EXTEND
+001310*-------------------------------------------------------------
+001320 1060-ABRIR-AUDITORIA.
+001330         OPEN EXTEND NOMBRE-AUDIT.
+001340         IF WS-STAT-AUDIT = "35"
+001350                OPEN OUTPUT NOMBRE-AUDIT
+001360                CLOSE NOMBRE-AUDIT
+001370                OPEN EXTEND NOMBRE-AUDIT
+001380         END-IF.
+001390 1060-EXIT.
+001400         EXIT.
+
+001291*-------------------------------------------------------------
+001292* 1070-ABRIR-EXTRACTO - ABRE LA INTERFAZ EN MODO EXTEND
+001293*-------------------------------------------------------------
+001294 1070-ABRIR-EXTRACTO.
+001295         OPEN EXTEND NOMBRE-EXTR.
+001296         IF WS-STAT-EXTR = "35"
+001297                OPEN OUTPUT NOMBRE-EXTR
+001298                CLOSE NOMBRE-EXTR
+001299                OPEN EXTEND NOMBRE-EXTR
+001300         END-IF.
+001301 1070-EXIT.
+001302         EXIT.
+
+001410*-------------------------------------------------------------
+001420* 2000-CAPTURAR-NOMBRE - PIDE Y VALIDA EL NOMBRE DEL OPERADOR
+001430*-------------------------------------------------------------
+001440 2000-CAPTURAR-NOMBRE.
+001450         DISPLAY "Captura tu nombre: ".
+001460         ACCEPT WKS-NOMBRE.
+001470         PERFORM 2100-VALIDAR-NOMBRE THRU 2100-EXIT.
+001480         IF NOMBRE-ES-VALIDO
+001481                PERFORM 2200-VERIFICAR-DUPLICADO THRU 2200-EXIT
+001482                IF HAY-DUPLICADO AND DUPLICADO-OMITIR
+001483                       SET NOMBRE-NO-VALIDO TO TRUE
+001484                ELSE
+001485                       DISPLAY "Tu nombre es " WKS-NOMBRE
+001486                       STOP "Pausa"
+001487                END-IF
+001510         END-IF.
+001520 2000-EXIT.
+001530         EXIT.
+
+001531*-------------------------------------------------------------
+001532* 2200-VERIFICAR-DUPLICADO - BUSCA EL NOMBRE EN EL MAESTRO
+001533*-------------------------------------------------------------
+001534 2200-VERIFICAR-DUPLICADO.
+001535         SET NO-HAY-DUPLICADO TO TRUE.
+001536         SET PROCEDE-GRABAR TO TRUE.
+001537         MOVE WKS-NOMBRE TO NOM-NOMBRE.
+001538         READ NOMBRE-MASTER
+001539                INVALID KEY
+001540                       SET NO-HAY-DUPLICADO TO TRUE
+001541                NOT INVALID KEY
+001542                       SET HAY-DUPLICADO TO TRUE
+001543                       PERFORM 2210-RESOLVER-DUPLICADO
+001544                              THRU 2210-EXIT
+001545         END-READ.
+001545 2200-EXIT.
+001546         EXIT.
+
+001547*-------------------------------------------------------------
+001548* 2210-RESOLVER-DUPLICADO - PIDE AL OPERADOR QUE DECIDA QUE HACER
+001549*-------------------------------------------------------------
+001550 2210-RESOLVER-DUPLICADO.
+001551         DISPLAY "AVISO: ya existe un registro con este nombre".
+001552         DISPLAY "  Capturado el " NOM-FECHA-CAPTURA
+001553                " a las " NOM-HORA-CAPTURA.
+001554         DISPLAY "  Terminal de origen: " NOM-TERMINAL-ORIGEN.
+001555         DISPLAY "(M)antener el existente  (F)usionar  "
+001556                "(O)mitir esta captura: ".
+001557         ACCEPT WS-DECISION-DUPLICADO.
+001558         EVALUATE TRUE
+001559                WHEN DUPLICADO-FUSIONAR
+001560                       SET PROCEDE-GRABAR TO TRUE
+001561                WHEN OTHER
+001562                       SET NO-PROCEDE-GRABAR TO TRUE
+001563         END-EVALUATE.
+001564 2210-EXIT.
+001565         EXIT.
+
+001540*-------------------------------------------------------------
+001550* 2100-VALIDAR-NOMBRE - RECHAZA BLANCOS Y CARACTERES INVALIDOS
+001560*-------------------------------------------------------------
+001570 2100-VALIDAR-NOMBRE.
+001580         SET NOMBRE-ES-VALIDO TO TRUE.
+001590         IF WKS-NOMBRE = SPACES
+001600                SET NOMBRE-NO-VALIDO TO TRUE
+001610                DISPLAY "ERROR: nombre en blanco"
+001620         ELSE
+001630                MOVE 1 TO WS-SUB
+001640                PERFORM 2110-REVISAR-CARACTER THRU 2110-EXIT
+001650                       VARYING WS-SUB FROM 1 BY 1
+001660                       UNTIL WS-SUB > 30 OR NOMBRE-NO-VALIDO
+001670                IF NOMBRE-NO-VALIDO
+001680                       DISPLAY "ERROR: caracteres invalidos"
+001690                END-IF
+001700         END-IF.
+001710 2100-EXIT.
+001720         EXIT.
+
+001730*-------------------------------------------------------------
+001740* 2110-REVISAR-CARACTER - VALIDA UNA POSICION DEL NOMBRE
+001750*-------------------------------------------------------------
+001760 2110-REVISAR-CARACTER.
+001770         MOVE WKS-NOMBRE(WS-SUB:1) TO WS-CARACTER.
+001780         IF WS-CARACTER NOT = SPACE
+001790                AND WS-CARACTER IS NOT ALPHABETIC
+001800                   SET NOMBRE-NO-VALIDO TO TRUE
+001810         END-IF.
+001820 2110-EXIT.
+001830         EXIT.
+
+001840*-------------------------------------------------------------
+001850* 3000-GRABAR-MAESTRO - AGREGA EL NOMBRE AL ARCHIVO MAESTRO
+001860*-------------------------------------------------------------
+001870 3000-GRABAR-MAESTRO.
+001871         IF NO-PROCEDE-GRABAR
+001872                DISPLAY "No se grabo el nombre (decision del "
+001873                       "operador)."
+001874         ELSE
+001875                MOVE WKS-NOMBRE TO NOM-NOMBRE
+001876                ACCEPT NOM-FECHA-CAPTURA FROM DATE YYYYMMDD
+001877                ACCEPT NOM-HORA-CAPTURA FROM TIME
+001878                ACCEPT NOM-TERMINAL-ORIGEN FROM ENVIRONMENT
+001879                       "TERMID"
+001880                IF HAY-DUPLICADO
+001881                       PERFORM 3100-FUSIONAR-MAESTRO
+001882                              THRU 3100-EXIT
+001883                ELSE
+001884                       PERFORM 3200-ALTA-MAESTRO THRU 3200-EXIT
+001885                END-IF
+001890         END-IF.
+001980 3000-EXIT.
+001990         EXIT.
+
+001991*-------------------------------------------------------------
+001992* 3100-FUSIONAR-MAESTRO - ACTUALIZA FECHA Y HORA DEL EXISTENTE
+001993*-------------------------------------------------------------
+001994 3100-FUSIONAR-MAESTRO.
+001995         REWRITE NOMBRE-RECORD
+001996                INVALID KEY
+001997                       DISPLAY "ERROR al fusionar el registro "
+001998                              "existente"
+001999                NOT INVALID KEY
+002000                       PERFORM 4000-GRABAR-AUDITORIA
+002001                              THRU 4000-EXIT
+002002                       PERFORM 4100-GRABAR-EXTRACTO
+002003                              THRU 4100-EXIT
+002004         END-REWRITE.
+002005 3100-EXIT.
+002006         EXIT.
+
+002007*-------------------------------------------------------------
+002008* 3200-ALTA-MAESTRO - AGREGA UN NOMBRE NUEVO AL MAESTRO
+002009*-------------------------------------------------------------
+002010 3200-ALTA-MAESTRO.
+002011         WRITE NOMBRE-RECORD
+002012                INVALID KEY
+002013                       DISPLAY "AVISO: nombre duplicado en el "
+002014                              "maestro"
+002015                NOT INVALID KEY
+002016                       PERFORM 4000-GRABAR-AUDITORIA
+002017                              THRU 4000-EXIT
+002018                       PERFORM 4100-GRABAR-EXTRACTO
+002019                              THRU 4100-EXIT
+002018         END-WRITE.
+002019 3200-EXIT.
+002021         EXIT.
+
+002000*-------------------------------------------------------------
+002010* 4000-GRABAR-AUDITORIA - REGISTRA LA CAPTURA EN LA BITACORA
+002020*-------------------------------------------------------------
+002030 4000-GRABAR-AUDITORIA.
+002040         MOVE WS-RUN-SEQ TO AUD-RUN-SEQ.
+002050         MOVE NOM-FECHA-CAPTURA TO AUD-FECHA.
+002060         MOVE NOM-HORA-CAPTURA TO AUD-HORA.
+002070         MOVE NOM-NOMBRE TO AUD-NOMBRE.
+002080         MOVE NOM-TERMINAL-ORIGEN TO AUD-TERMINAL.
+002090         WRITE NOMBRE-AUDIT-REC.
+002100 4000-EXIT.
+002110         EXIT.
+
+002101*-------------------------------------------------------------
+002102* 4100-GRABAR-EXTRACTO - AGREGA EL NOMBRE A LA INTERFAZ DE SALIDA
+002103*-------------------------------------------------------------
+002104 4100-GRABAR-EXTRACTO.
+002105         MOVE NOM-NOMBRE TO EXT-NOMBRE.
+002106         MOVE NOM-FECHA-CAPTURA TO EXT-FECHA-CAPTURA.
+002107         MOVE NOM-HORA-CAPTURA TO EXT-HORA-CAPTURA.
+002108         WRITE EXTRACTO-RECORD.
+002109 4100-EXIT.
+002110         EXIT.
+
+002120*-------------------------------------------------------------
+002130* 9999-TERMINAR - CIERRA ARCHIVOS Y TERMINA EL PROGRAMA
+002140*-------------------------------------------------------------
+002150 9999-TERMINAR.
+002160         CLOSE NOMBRE-MASTER.
+002170         CLOSE NOMBRE-AUDIT.
+002171         CLOSE NOMBRE-EXTR.
+002180 9999-EXIT.
+002190         EXIT.
