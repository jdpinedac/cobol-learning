@@ -0,0 +1,264 @@
+000010* Mantenimiento de nombres (alta, cambio, consulta y baja)
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. MANTENIMIENTO-NOMBRES.
+000040 AUTHOR. J. PINEDA.
+000050 INSTALLATION. TALLER COBOL.
+000060 DATE-WRITTEN. 2026-08-07.
+000070 DATE-COMPILED.
+
+000080*-----------------------------------------------------------
+000090* HISTORIAL DE MODIFICACIONES
+000100*-----------------------------------------------------------
+000110* 2026-08-07 JP  Version original: menu de alta, cambio,
+000120*                consulta y baja contra NOMBRE-MASTER, para
+000130*                corregir el intake del dia sin esperar al
+000140*                siguiente proceso batch.
+
+000150 ENVIRONMENT DIVISION.
+
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180         SELECT NOMBRE-MASTER ASSIGN TO "NOMMSTR"
+000190                ORGANIZATION IS INDEXED
+000200                ACCESS MODE IS DYNAMIC
+000210                RECORD KEY IS NOM-NOMBRE
+000220                FILE STATUS IS WS-STAT-MASTER.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250*-----------------------------------------------------------
+000260* NOMBRE-MASTER - Maestro de nombres capturados (KSDS)
+000270*-----------------------------------------------------------
+000280 FD  NOMBRE-MASTER
+000290             LABEL RECORDS ARE STANDARD.
+000300 COPY "copybooks/nombre.cpy".
+
+000310 WORKING-STORAGE SECTION.
+000320*-----------------------------------------------------------
+000330* CAMPOS DE TRABAJO
+000340*-----------------------------------------------------------
+000350 77  WS-STAT-MASTER              PIC X(02) VALUE SPACES.
+000360         88  MASTER-OK                       VALUE "00".
+000370         88  MASTER-NO-EXISTE-ARCHIVO        VALUE "35".
+000380 77  WS-OPCION                   PIC X(01).
+000390         88  OPCION-ALTA                     VALUE "1".
+000400         88  OPCION-CAMBIO                   VALUE "2".
+000410         88  OPCION-CONSULTA                 VALUE "3".
+000420         88  OPCION-BAJA                     VALUE "4".
+000430         88  OPCION-SALIR                    VALUE "5".
+000440 77  WS-TERMINAR-MENU            PIC X(01) VALUE "N".
+000450         88  TERMINAR-MENU                   VALUE "S".
+000460 77  WS-NOMBRE-BUSQUEDA          PIC X(30).
+000470 77  WKS-NOMBRE                  PIC X(30).
+000480 77  WS-NOMBRE-VALIDO            PIC X(01) VALUE "N".
+000490         88  NOMBRE-ES-VALIDO                VALUE "S".
+000500         88  NOMBRE-NO-VALIDO                VALUE "N".
+000510 77  WS-SUB                       PIC 9(02) COMP.
+000520 77  WS-CARACTER                  PIC X(01).
+
+000530 PROCEDURE DIVISION.
+000540*=============================================================
+000550* 0000-MAINLINE - CONTROL PRINCIPAL DEL PROGRAMA
+000560*=============================================================
+000570 0000-MAINLINE.
+000580         PERFORM 1000-INICIAR THRU 1000-EXIT.
+000590         PERFORM 2000-PROCESAR-MENU THRU 2000-EXIT
+000600                UNTIL TERMINAR-MENU.
+000610         PERFORM 9999-TERMINAR THRU 9999-EXIT.
+000620         STOP RUN.
+
+000630*-------------------------------------------------------------
+000640* 1000-INICIAR - ABRE EL MAESTRO, CREANDOLO SI NO EXISTE
+000650*-------------------------------------------------------------
+000660 1000-INICIAR.
+000670         DISPLAY "MANTENIMIENTO-NOMBRES: inicio".
+000680         OPEN I-O NOMBRE-MASTER.
+000690         IF MASTER-NO-EXISTE-ARCHIVO
+000700                OPEN OUTPUT NOMBRE-MASTER
+000710                CLOSE NOMBRE-MASTER
+000720                OPEN I-O NOMBRE-MASTER
+000730         END-IF.
+000740 1000-EXIT.
+000750         EXIT.
+
+000760*-------------------------------------------------------------
+000770* 2000-PROCESAR-MENU - DESPLIEGA EL MENU Y ATIENDE LA OPCION
+000780*-------------------------------------------------------------
+000790 2000-PROCESAR-MENU.
+000800         PERFORM 2100-DESPLEGAR-MENU THRU 2100-EXIT.
+000810         ACCEPT WS-OPCION.
+000820         EVALUATE TRUE
+000830                WHEN OPCION-ALTA
+000840                       PERFORM 3000-ALTA THRU 3000-EXIT
+000850                WHEN OPCION-CAMBIO
+000860                       PERFORM 4000-CAMBIO THRU 4000-EXIT
+000870                WHEN OPCION-CONSULTA
+000880                       PERFORM 5000-CONSULTA THRU 5000-EXIT
+000890                WHEN OPCION-BAJA
+000900                       PERFORM 6000-BAJA THRU 6000-EXIT
+000910                WHEN OPCION-SALIR
+000920                       SET TERMINAR-MENU TO TRUE
+000930                WHEN OTHER
+000940                       DISPLAY "Opcion invalida"
+000950         END-EVALUATE.
+000960 2000-EXIT.
+000970         EXIT.
+
+000980*-------------------------------------------------------------
+000990* 2100-DESPLEGAR-MENU - PRESENTA LAS OPCIONES AL OPERADOR
+001000*-------------------------------------------------------------
+001010 2100-DESPLEGAR-MENU.
+001020         DISPLAY "-----------------------------------------".
+001030         DISPLAY "  MANTENIMIENTO DE NOMBRES".
+001040         DISPLAY "  1. Alta      (agregar un nombre)".
+001050         DISPLAY "  2. Cambio    (corregir un nombre)".
+001060         DISPLAY "  3. Consulta  (mostrar un nombre)".
+001070         DISPLAY "  4. Baja      (eliminar un nombre)".
+001080         DISPLAY "  5. Salir".
+001090         DISPLAY "-----------------------------------------".
+001100         DISPLAY "Selecciona una opcion: ".
+001110 2100-EXIT.
+001120         EXIT.
+
+001130*-------------------------------------------------------------
+001140* 3000-ALTA - AGREGA UN NUEVO NOMBRE AL MAESTRO
+001150*-------------------------------------------------------------
+001160 3000-ALTA.
+001170         DISPLAY "Nombre a dar de alta: ".
+001180         ACCEPT WKS-NOMBRE.
+001190         PERFORM 3100-VALIDAR-NOMBRE THRU 3100-EXIT.
+001200         IF NOMBRE-ES-VALIDO
+001210                MOVE WKS-NOMBRE TO NOM-NOMBRE
+001220                ACCEPT NOM-FECHA-CAPTURA FROM DATE YYYYMMDD
+001230                ACCEPT NOM-HORA-CAPTURA FROM TIME
+001240                ACCEPT NOM-TERMINAL-ORIGEN
+001250                       FROM ENVIRONMENT "TERMID"
+001260                WRITE NOMBRE-RECORD
+001270                       INVALID KEY
+001280                              DISPLAY "AVISO: el nombre ya existe"
+001290                       NOT INVALID KEY
+001300                              DISPLAY "Nombre dado de alta"
+001310                END-WRITE
+001320         END-IF.
+001330 3000-EXIT.
+001340         EXIT.
+
+001350*-------------------------------------------------------------
+001360* 3100-VALIDAR-NOMBRE - RECHAZA BLANCOS Y CARACTERES INVALIDOS
+001370*-------------------------------------------------------------
+001380 3100-VALIDAR-NOMBRE.
+001390         SET NOMBRE-ES-VALIDO TO TRUE.
+001400         IF WKS-NOMBRE = SPACES
+001410                SET NOMBRE-NO-VALIDO TO TRUE
+001420                DISPLAY "ERROR: nombre en blanco"
+001430         ELSE
+001440                MOVE 1 TO WS-SUB
+001450                PERFORM 3110-REVISAR-CARACTER THRU 3110-EXIT
+001460                       VARYING WS-SUB FROM 1 BY 1
+001470                       UNTIL WS-SUB > 30 OR NOMBRE-NO-VALIDO
+001480                IF NOMBRE-NO-VALIDO
+001490                       DISPLAY "ERROR: caracteres invalidos"
+001500                END-IF
+001510         END-IF.
+001520 3100-EXIT.
+001530         EXIT.
+
+001540*-------------------------------------------------------------
+001550* 3110-REVISAR-CARACTER - VALIDA UNA POSICION DEL NOMBRE
+001560*-------------------------------------------------------------
+001570 3110-REVISAR-CARACTER.
+001580         MOVE WKS-NOMBRE(WS-SUB:1) TO WS-CARACTER.
+001590         IF WS-CARACTER NOT = SPACE
+001600                AND WS-CARACTER IS NOT ALPHABETIC
+001610                   SET NOMBRE-NO-VALIDO TO TRUE
+001620         END-IF.
+001630 3110-EXIT.
+001640         EXIT.
+
+001650*-------------------------------------------------------------
+001660* 4000-CAMBIO - CORRIGE UN NOMBRE MAL CAPTURADO
+001670* NOM-NOMBRE es la llave del maestro, por lo que corregirlo
+001680* se hace dando de baja el registro original y dando de alta
+001690* uno nuevo con el nombre corregido; no existe un REWRITE que
+001700* cambie la llave de un registro indexado.
+001710*-------------------------------------------------------------
+001720 4000-CAMBIO.
+001730         DISPLAY "Nombre a corregir: ".
+001740         ACCEPT WS-NOMBRE-BUSQUEDA.
+001750         MOVE WS-NOMBRE-BUSQUEDA TO NOM-NOMBRE.
+001760         READ NOMBRE-MASTER
+001770                INVALID KEY
+001780                       DISPLAY "AVISO: nombre no encontrado"
+001790                NOT INVALID KEY
+001800                       PERFORM 4100-NOMBRE-NUEVO THRU 4100-EXIT
+001810         END-READ.
+001820 4000-EXIT.
+001830         EXIT.
+
+001840*-------------------------------------------------------------
+001850* 4100-NOMBRE-NUEVO - PIDE Y APLICA EL NOMBRE CORREGIDO
+001860*-------------------------------------------------------------
+001870 4100-NOMBRE-NUEVO.
+001880         DISPLAY "Nombre corregido: ".
+001890         ACCEPT WKS-NOMBRE.
+001900         PERFORM 3100-VALIDAR-NOMBRE THRU 3100-EXIT.
+001910         IF NOMBRE-ES-VALIDO
+001920                DELETE NOMBRE-MASTER RECORD
+001930                MOVE WKS-NOMBRE TO NOM-NOMBRE
+001940                ACCEPT NOM-FECHA-CAPTURA FROM DATE YYYYMMDD
+001950                ACCEPT NOM-HORA-CAPTURA FROM TIME
+001960                ACCEPT NOM-TERMINAL-ORIGEN
+001970                       FROM ENVIRONMENT "TERMID"
+001980                WRITE NOMBRE-RECORD
+001990                       INVALID KEY
+002000                              DISPLAY "AVISO: nombre duplicado"
+002010                       NOT INVALID KEY
+002020                              DISPLAY "Nombre corregido"
+002030                END-WRITE
+002040         END-IF.
+002050 4100-EXIT.
+002060         EXIT.
+
+002070*-------------------------------------------------------------
+002080* 5000-CONSULTA - MUESTRA LOS DATOS DE UN NOMBRE CAPTURADO
+002090*-------------------------------------------------------------
+002100 5000-CONSULTA.
+002110         DISPLAY "Nombre a consultar: ".
+002120         ACCEPT WS-NOMBRE-BUSQUEDA.
+002130         MOVE WS-NOMBRE-BUSQUEDA TO NOM-NOMBRE.
+002140         READ NOMBRE-MASTER
+002150                INVALID KEY
+002160                       DISPLAY "AVISO: nombre no encontrado"
+002170                NOT INVALID KEY
+002180                       DISPLAY "Nombre    : " NOM-NOMBRE
+002190                       DISPLAY "Fecha     : " NOM-FECHA-CAPTURA
+002200                       DISPLAY "Hora      : " NOM-HORA-CAPTURA
+002210                       DISPLAY "Terminal  : " NOM-TERMINAL-ORIGEN
+002220         END-READ.
+002230 5000-EXIT.
+002240         EXIT.
+
+002250*-------------------------------------------------------------
+002260* 6000-BAJA - ELIMINA UN NOMBRE DEL MAESTRO
+002270*-------------------------------------------------------------
+002280 6000-BAJA.
+002290         DISPLAY "Nombre a eliminar: ".
+002300         ACCEPT WS-NOMBRE-BUSQUEDA.
+002310         MOVE WS-NOMBRE-BUSQUEDA TO NOM-NOMBRE.
+002320         DELETE NOMBRE-MASTER RECORD
+002330                INVALID KEY
+002340                       DISPLAY "AVISO: nombre no encontrado"
+002350                NOT INVALID KEY
+002360                       DISPLAY "Nombre eliminado"
+002370         END-DELETE.
+002380 6000-EXIT.
+002390         EXIT.
+
+002400*-------------------------------------------------------------
+002410* 9999-TERMINAR - CIERRA ARCHIVOS Y TERMINA EL PROGRAMA
+002420*-------------------------------------------------------------
+002430 9999-TERMINAR.
+002440         CLOSE NOMBRE-MASTER.
+002450         DISPLAY "MANTENIMIENTO-NOMBRES: fin".
+002460 9999-EXIT.
+002470         EXIT.
